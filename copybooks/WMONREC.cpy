@@ -0,0 +1,44 @@
+      *****************************************************************
+      *  WMONREC.CPY
+      *  Structured, comma-delimited monitoring record written to
+      *  ENVCHKMON.DAT - one line per execution of ENVCHK00, separate
+      *  from the human-readable audit log, for direct ingestion by
+      *  the monitoring dashboard instead of screen-scraping batch
+      *  output.  Column order:
+      *    PROGRAM-ID,RUN-DATE,RUN-TIME,COMPILED-DATE,COMPILED-TIME,
+      *    RUNTIME-VERSION,USER,WIN-USERNAME,RETURN-CODE
+      *****************************************************************
+       01  WS-MONITOR-CSV-LINE.
+           05  MON-PROGRAM-ID               PIC X(08)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-RUN-DATE-YYYY            PIC X(04)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  MON-RUN-DATE-MM              PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  MON-RUN-DATE-DD              PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-RUN-TIME-HH              PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  MON-RUN-TIME-MM              PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  MON-RUN-TIME-SS              PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-COMPILED-DATE-YYYY       PIC X(04)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  MON-COMPILED-DATE-MM         PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  MON-COMPILED-DATE-DD         PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-COMPILED-TIME-HH         PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  MON-COMPILED-TIME-MM         PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  MON-COMPILED-TIME-SS         PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-RUNTIME-VERSION          PIC X(30)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-USER                     PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-WIN-USERNAME             PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ",".
+           05  MON-RETURN-CODE              PIC 9(04)   VALUE 0.
