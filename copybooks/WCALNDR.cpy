@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  WCALNDR.CPY
+      *  Business/holiday calendar record layout (HOLIDAY.DAT - line
+      *  sequential, one record per posted non-processing date).
+      *  Looked up by execution date right after FUNCTION CURRENT-DATE
+      *  is captured, so a run on a weekend or a posted holiday can be
+      *  flagged instead of quietly processing.
+      *****************************************************************
+       01  CALNDR-RECORD.
+           05  CAL-DATE-YYYY                PIC X(04).
+           05  CAL-DATE-MM                  PIC X(02).
+           05  CAL-DATE-DD                  PIC X(02).
+           05  CAL-DESCRIPTION              PIC X(40).
