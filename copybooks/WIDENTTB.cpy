@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  WIDENTTB.CPY
+      *  Per-environment expected identity reference table
+      *  (IDENTTAB.DAT - line sequential, one record per environment
+      *  name).  Looked up by the ENVCHK_ENVIRONMENT variable the job
+      *  claims to be running under (dev/test/prod, etc.) so a run
+      *  using the wrong service account/profile for that environment
+      *  can be flagged.
+      *****************************************************************
+       01  IDENT-TABLE-RECORD.
+           05  IDENT-ENV-NAME               PIC X(08).
+           05  IDENT-EXP-USERNAME           PIC X(24).
+           05  IDENT-EXP-USERDOMAIN         PIC X(24).
+           05  IDENT-EXP-USER               PIC X(24).
