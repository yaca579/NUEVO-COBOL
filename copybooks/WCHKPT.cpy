@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  WCHKPT.CPY
+      *  Same-day checkpoint record layout (ENVCHKPT.DAT - line
+      *  sequential, one record appended per execution of ENVCHK00).
+      *  Used to detect a program being re-run later the same
+      *  business day after its load module or running identity
+      *  changed since the earlier run (e.g. a mid-day redeploy).
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-PROGRAM-ID             PIC X(08).
+           05  CHKPT-RUN-DATE-YYYY          PIC X(04).
+           05  CHKPT-RUN-DATE-MM            PIC X(02).
+           05  CHKPT-RUN-DATE-DD            PIC X(02).
+           05  CHKPT-COMPILED-DATE-YYYY     PIC X(04).
+           05  CHKPT-COMPILED-DATE-MM       PIC X(02).
+           05  CHKPT-COMPILED-DATE-DD       PIC X(02).
+           05  CHKPT-COMPILED-TIME-HH       PIC X(02).
+           05  CHKPT-COMPILED-TIME-MM       PIC X(02).
+           05  CHKPT-COMPILED-TIME-SS       PIC X(02).
+           05  CHKPT-WIN-USERNAME           PIC X(24).
+           05  CHKPT-USER                   PIC X(24).
