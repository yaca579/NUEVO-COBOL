@@ -0,0 +1,47 @@
+      *****************************************************************
+      *  WAUDITLG.CPY
+      *  Print line layout for the environment check audit log
+      *  (ENVCHKLOG.DAT - line sequential, one record appended per
+      *  execution of TESTFUNC or any program that performs the same
+      *  compiled-date / current-date / identity checks).
+      *****************************************************************
+       01  WS-AUDIT-LOG-LINE.
+           05  ALOG-PROGRAM-ID              PIC X(08)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-RUN-DATE-YYYY           PIC X(04)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  ALOG-RUN-DATE-MM             PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  ALOG-RUN-DATE-DD             PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-RUN-TIME-HH             PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  ALOG-RUN-TIME-MM             PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  ALOG-RUN-TIME-SS             PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-COMPILED-DATE-YYYY      PIC X(04)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  ALOG-COMPILED-DATE-MM        PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE "-".
+           05  ALOG-COMPILED-DATE-DD        PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-COMPILED-TIME-HH        PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  ALOG-COMPILED-TIME-MM        PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE ":".
+           05  ALOG-COMPILED-TIME-SS        PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-WIN-USERNAME            PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-WIN-USERPROFILE         PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-WIN-USERDOMAIN          PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-USER                    PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-HOME                    PIC X(64)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-LOGNAME                 PIC X(24)   VALUE SPACES.
+           05  FILLER                       PIC X(01)   VALUE SPACE.
+           05  ALOG-RUNTIME-VERSION         PIC X(30)   VALUE SPACES.
