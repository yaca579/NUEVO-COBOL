@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  WPROGREG.CPY
+      *  Record layout for the Program Version Registry (PROGREG.DAT).
+      *  One record per PROGRAM-ID holding the blessed/expected
+      *  FUNCTION WHEN-COMPILED timestamp for that load module.  Built
+      *  and maintained by PROGREGLD, looked up by TESTFUNC-style
+      *  startup checks.
+      *****************************************************************
+       01  PROGREG-RECORD.
+           05  PR-PROGRAM-ID                PIC X(08).
+           05  PR-EXPECTED-COMPILED.
+               10  PR-EXP-DATE-YYYY         PIC X(04).
+               10  PR-EXP-DATE-MM           PIC X(02).
+               10  PR-EXP-DATE-DD           PIC X(02).
+               10  PR-EXP-TIME-HH           PIC X(02).
+               10  PR-EXP-TIME-MM           PIC X(02).
+               10  PR-EXP-TIME-SS           PIC X(02).
+           05  PR-DESCRIPTION               PIC X(40).
