@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             BATCHGATE.
+      *AUTHOR.                 MAINTENANCE TEAM.
+      *DATE-WRITTEN.           2026-08-08.
+      *REMARKS.                Mandatory pre-flight gate for the
+      *                        nightly batch chain.  Runs the same
+      *                        compiled-date / current-date /
+      *                        environment identity check as TESTFUNC
+      *                        (via ENVCHK00) and only allows the rest
+      *                        of the night's steps to fire when that
+      *                        check comes back clean.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    PROGRAM-ID BATCHGATE is 9 characters; the caller ID passed
+      *    to ENVCHK00 (and used as the program registry / checkpoint
+      *    / audit-log key) is limited to 8, so it is truncated here
+      *    to the first 8 characters of the PROGRAM-ID ("BATCHGAT").
+      *    Register this same 8-character value in PROGREG.DAT.
+       01  WS-CALLER-ID                    PIC X(08)   VALUE "BATCHGAT".
+       01  WS-RETURN-CODE                  PIC 9(04)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'BATCHGATE Start - Nightly Batch Chain Pre-Flight'
+           CALL "ENVCHK00" USING WS-CALLER-ID WS-RETURN-CODE
+           IF WS-RETURN-CODE < 8
+               DISPLAY 'BATCHGATE Pre-flight check passed, RC = '
+                   WS-RETURN-CODE
+               PERFORM 100-RUN-BATCH-CHAIN
+           ELSE
+               DISPLAY 'BATCHGATE Pre-flight check FAILED, RC = '
+                   WS-RETURN-CODE
+               DISPLAY 'BATCHGATE Nightly batch chain HALTED'
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       100-RUN-BATCH-CHAIN.
+           DISPLAY 'BATCHGATE Gate passed - nightly batch chain '
+               'may proceed'
+      *    Remaining nightly steps are CALLed here, e.g.:
+      *        CALL 'JOB010' ...
+      *        CALL 'JOB020' ...
+           DISPLAY 'BATCHGATE Nightly batch chain completed'.
