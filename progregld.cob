@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             PROGREGLD.
+      *AUTHOR.                 MAINTENANCE TEAM.
+      *DATE-WRITTEN.           2026-08-08.
+      *REMARKS.                Loads/refreshes the Program Version
+      *                        Registry (PROGREG.DAT) from a line
+      *                        sequential source file (PROGREG.SRC)
+      *                        containing one fixed-format record per
+      *                        production PROGRAM-ID and its blessed
+      *                        FUNCTION WHEN-COMPILED timestamp.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRY-SOURCE-FILE ASSIGN TO "PROGREG.SRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT PROGRAM-REGISTRY-FILE ASSIGN TO "PROGREG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTRY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGISTRY-SOURCE-FILE.
+       01  REGISTRY-SOURCE-RECORD          PIC X(62).
+
+       FD  PROGRAM-REGISTRY-FILE.
+       01  PROGRAM-REGISTRY-RECORD         PIC X(62).
+
+       WORKING-STORAGE SECTION.
+       COPY "WPROGREG.cpy".
+       01  WS-SOURCE-STATUS                PIC X(02)   VALUE SPACES.
+       01  WS-REGISTRY-STATUS              PIC X(02)   VALUE SPACES.
+       01  WS-EOF-SWITCH                   PIC X(01)   VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-RECORDS-LOADED               PIC 9(06)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'PROGREGLD Start - Loading Program Version Registry'
+           OPEN INPUT REGISTRY-SOURCE-FILE
+           IF WS-SOURCE-STATUS NOT = "00"
+               DISPLAY 'PROGREGLD ERROR - Cannot open PROGREG.SRC, '
+                   'status = ' WS-SOURCE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PROGRAM-REGISTRY-FILE
+           IF WS-REGISTRY-STATUS NOT = "00"
+               DISPLAY 'PROGREGLD ERROR - Cannot open PROGREG.DAT, '
+                   'status = ' WS-REGISTRY-STATUS
+               CLOSE REGISTRY-SOURCE-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ REGISTRY-SOURCE-FILE INTO PROGREG-RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE PROGREG-RECORD TO PROGRAM-REGISTRY-RECORD
+                       WRITE PROGRAM-REGISTRY-RECORD
+                       ADD 1 TO WS-RECORDS-LOADED
+               END-READ
+           END-PERFORM
+           CLOSE REGISTRY-SOURCE-FILE
+           CLOSE PROGRAM-REGISTRY-FILE
+           DISPLAY 'PROGREGLD Loaded ' WS-RECORDS-LOADED
+               ' registry record(s)'
+           DISPLAY 'PROGREGLD Successfully Completed'
+           STOP RUN.
