@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             ENVRPT.
+      *AUTHOR.                 MAINTENANCE TEAM.
+      *DATE-WRITTEN.           2026-08-08.
+      *REMARKS.                Reads the accumulated environment check
+      *                        audit log (ENVCHKLOG.DAT, written by
+      *                        ENVCHK00) and prints a formatted daily
+      *                        Environment Check Report - one line per
+      *                        run showing PROGRAM-ID, compile
+      *                        timestamp, run timestamp, and who/what
+      *                        ran it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "ENVCHKLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "ENVCHKRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD                PIC X(300).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-LOG-STATUS             PIC X(02)   VALUE SPACES.
+       01  WS-REPORT-STATUS                PIC X(02)   VALUE SPACES.
+       01  WS-EOF-SWITCH                   PIC X(01)   VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-RECORD-COUNT                 PIC 9(06)   VALUE 0.
+       COPY "WAUDITLG.cpy".
+       01  WS-REPORT-IDENTITY              PIC X(24)   VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40)
+               VALUE "ENVIRONMENT CHECK REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(08) VALUE "PROGRAM ".
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  FILLER                      PIC X(19)
+               VALUE "COMPILED TIMESTAMP ".
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  FILLER                      PIC X(19)
+               VALUE "RUN TIMESTAMP      ".
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  FILLER                      PIC X(24)   VALUE "RUN BY".
+       01  WS-DETAIL-LINE.
+           05  RPT-PROGRAM-ID              PIC X(08)   VALUE SPACES.
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  RPT-COMPILED-TIMESTAMP      PIC X(19)   VALUE SPACES.
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  RPT-RUN-TIMESTAMP           PIC X(19)   VALUE SPACES.
+           05  FILLER                      PIC X(01)   VALUE SPACE.
+           05  RPT-RUN-BY                  PIC X(24)   VALUE SPACES.
+       01  WS-FOOTER-LINE.
+           05  FILLER                      PIC X(20)
+               VALUE "TOTAL RUNS REPORTED ".
+           05  RPT-TOTAL-COUNT             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'ENVRPT Start - Environment Check Report'
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY 'ENVRPT ERROR - Cannot open ENVCHKLOG.DAT, '
+                   'status = ' WS-AUDIT-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM UNTIL WS-EOF
+               READ AUDIT-LOG-FILE INTO WS-AUDIT-LOG-LINE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 200-WRITE-DETAIL-LINE
+               END-READ
+           END-PERFORM
+           MOVE WS-RECORD-COUNT TO RPT-TOTAL-COUNT
+           MOVE WS-FOOTER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'ENVRPT Reported ' WS-RECORD-COUNT ' run(s)'
+           DISPLAY 'ENVRPT Successfully Completed'
+           STOP RUN.
+
+       200-WRITE-DETAIL-LINE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE ALOG-PROGRAM-ID   TO RPT-PROGRAM-ID
+           IF ALOG-USER NOT = SPACES AND ALOG-USER NOT = "UNKNOWN"
+               MOVE ALOG-USER     TO WS-REPORT-IDENTITY
+           ELSE
+               MOVE ALOG-WIN-USERNAME TO WS-REPORT-IDENTITY
+           END-IF
+           MOVE WS-REPORT-IDENTITY TO RPT-RUN-BY
+           STRING ALOG-COMPILED-DATE-YYYY "-" ALOG-COMPILED-DATE-MM "-"
+                   ALOG-COMPILED-DATE-DD " " ALOG-COMPILED-TIME-HH ":"
+                   ALOG-COMPILED-TIME-MM ":" ALOG-COMPILED-TIME-SS
+               DELIMITED BY SIZE INTO RPT-COMPILED-TIMESTAMP
+           STRING ALOG-RUN-DATE-YYYY "-" ALOG-RUN-DATE-MM "-"
+                   ALOG-RUN-DATE-DD " " ALOG-RUN-TIME-HH ":"
+                   ALOG-RUN-TIME-MM ":" ALOG-RUN-TIME-SS
+               DELIMITED BY SIZE INTO RPT-RUN-TIMESTAMP
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
