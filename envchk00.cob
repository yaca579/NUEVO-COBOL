@@ -0,0 +1,685 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             ENVCHK00.
+      *AUTHOR.                 ARNOLD J. TREMBLEY.
+      *DATE-WRITTEN.           2020-12-23.
+      *REMARKS.                Shared compiled-date / current-date /
+      *                        environment identity pre-flight check.
+      *                        Originally TESTFUNC's MAINLINE; pulled
+      *                        out into a callable subprogram so any
+      *                        batch job (TESTFUNC, BATCHGATE, ...) can
+      *                        run the same gate under its own
+      *                        PROGRAM-ID.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "ENVCHKLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT PROGRAM-REGISTRY-FILE ASSIGN TO "PROGREG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTRY-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ENVCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT HOLIDAY-CALENDAR-FILE ASSIGN TO "HOLIDAY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALENDAR-STATUS.
+           SELECT MONITOR-FILE ASSIGN TO "ENVCHKMON.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONITOR-STATUS.
+           SELECT IDENTITY-TABLE-FILE ASSIGN TO "IDENTTAB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IDENTTAB-STATUS.
+      *    Assigned dynamically (built per-caller in
+      *    810-CAPTURE-RUNTIME-VERSION) so two overlapping CALLs to
+      *    this subprogram - e.g. from separate scheduler triggers -
+      *    do not race on the same temp file.
+           SELECT COBVER-TEMP-FILE ASSIGN TO DYNAMIC
+               WS-COBVER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COBVER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD                PIC X(300).
+
+       FD  PROGRAM-REGISTRY-FILE.
+       01  PROGRAM-REGISTRY-RECORD         PIC X(62).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-RECORD          PIC X(78).
+
+       FD  HOLIDAY-CALENDAR-FILE.
+       01  HOLIDAY-CALENDAR-RECORD         PIC X(48).
+
+       FD  MONITOR-FILE.
+       01  MONITOR-RECORD                  PIC X(160).
+
+       FD  IDENTITY-TABLE-FILE.
+       01  IDENTITY-TABLE-RECORD           PIC X(80).
+
+       FD  COBVER-TEMP-FILE.
+       01  COBVER-TEMP-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-LOG-STATUS             PIC X(02)   VALUE SPACES.
+       01  WS-REGISTRY-STATUS              PIC X(02)   VALUE SPACES.
+       01  WS-REGISTRY-EOF-SWITCH          PIC X(01)   VALUE "N".
+           88  WS-REGISTRY-EOF             VALUE "Y".
+       01  WS-REGISTRY-FOUND-SWITCH        PIC X(01)   VALUE "N".
+           88  WS-REGISTRY-FOUND           VALUE "Y".
+       01  WS-CHECKPOINT-STATUS            PIC X(02)   VALUE SPACES.
+       01  WS-CHECKPOINT-EOF-SWITCH        PIC X(01)   VALUE "N".
+           88  WS-CHECKPOINT-EOF           VALUE "Y".
+       01  WS-CHECKPOINT-FOUND-SWITCH      PIC X(01)   VALUE "N".
+           88  WS-CHECKPOINT-FOUND         VALUE "Y".
+       01  WS-CALENDAR-STATUS              PIC X(02)   VALUE SPACES.
+       01  WS-CALENDAR-EOF-SWITCH          PIC X(01)   VALUE "N".
+           88  WS-CALENDAR-EOF             VALUE "Y".
+       01  WS-CALENDAR-FOUND-SWITCH        PIC X(01)   VALUE "N".
+           88  WS-CALENDAR-FOUND           VALUE "Y".
+       01  WS-MONITOR-STATUS               PIC X(02)   VALUE SPACES.
+       01  WS-IDENTTAB-STATUS              PIC X(02)   VALUE SPACES.
+       01  WS-IDENTTAB-EOF-SWITCH          PIC X(01)   VALUE "N".
+           88  WS-IDENTTAB-EOF             VALUE "Y".
+       01  WS-IDENTTAB-FOUND-SWITCH        PIC X(01)   VALUE "N".
+           88  WS-IDENTTAB-FOUND           VALUE "Y".
+       01  WS-COBVER-STATUS                PIC X(02)   VALUE SPACES.
+       01  WS-COBVER-FILENAME              PIC X(24)   VALUE SPACES.
+       01  WS-COBVER-COMMAND                PIC X(64)   VALUE SPACES.
+       01  800-ENVIRONMENT-NAME            PIC X(08)   VALUE SPACES.
+       COPY "WPROGREG.cpy".
+       COPY "WAUDITLG.cpy".
+       COPY "WCHKPT.cpy".
+       COPY "WCALNDR.cpy".
+       COPY "WMONREC.cpy".
+       COPY "WIDENTTB.cpy".
+       01  WS-CHKPT-MATCH.
+           05  WS-CKM-COMPILED-DATE-YYYY  PIC X(04) VALUE SPACES.
+           05  WS-CKM-COMPILED-DATE-MM    PIC X(02) VALUE SPACES.
+           05  WS-CKM-COMPILED-DATE-DD    PIC X(02) VALUE SPACES.
+           05  WS-CKM-COMPILED-TIME-HH    PIC X(02) VALUE SPACES.
+           05  WS-CKM-COMPILED-TIME-MM    PIC X(02) VALUE SPACES.
+           05  WS-CKM-COMPILED-TIME-SS    PIC X(02) VALUE SPACES.
+           05  WS-CKM-WIN-USERNAME        PIC X(24) VALUE SPACES.
+           05  WS-CKM-USER                PIC X(24) VALUE SPACES.
+       01  800-WIN-USERNAME                PIC X(24)   VALUE "UNKNOWN".
+       01  800-WIN-USERPROFILE             PIC X(24)   VALUE "UNKNOWN".
+       01  800-WIN-USERDOMAIN              PIC X(24)   VALUE "UNKNOWN".
+       01  800-USER                        PIC X(24)   VALUE "UNKNOWN".
+       01  800-HOME                        PIC X(64)   VALUE "UNKNOWN".
+       01  800-LOGNAME                     PIC X(24)   VALUE "UNKNOWN".
+       01  800-WHEN-COMPILED.
+           05  800-COMPILED-DATE-YYYY      PIC X(04)   VALUE SPACES.
+           05  800-COMPILED-DATE-MM        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-DATE-DD        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-TIME-HH        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-TIME-MM        PIC X(02)   VALUE SPACES.
+           05  800-COMPILED-TIME-SS        PIC X(02)   VALUE SPACES.
+           05  FILLER                      PIC X(07)   VALUE SPACES.
+       01  800-CURRENT-DATE.
+           05  800-CURRENT-DATE-YYYY       PIC X(04)   VALUE SPACES.
+           05  800-CURRENT-DATE-MM         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-DATE-DD         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-HH         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-MM         PIC X(02)   VALUE SPACES.
+           05  800-CURRENT-TIME-SS         PIC X(02)   VALUE SPACES.
+           05  FILLER                      PIC X(07)   VALUE SPACES.
+       01  800-COB-RUNTIME-VERSION         PIC X(30)   VALUE "UNKNOWN".
+       01  800-MAX-COMPILE-AGE-DAYS        PIC 9(04)   VALUE 0180.
+       01  800-EXPECTED-USERNAME           PIC X(24)   VALUE SPACES.
+       01  800-EXPECTED-USERDOMAIN         PIC X(24)   VALUE SPACES.
+       01  800-EXPECTED-USER               PIC X(24)   VALUE SPACES.
+       01  WS-DATE-WORK.
+           05  WS-COMPILED-YYYYMMDD-X      PIC X(08)   VALUE SPACES.
+           05  WS-COMPILED-YYYYMMDD-N      PIC 9(08)   VALUE 0.
+           05  WS-CURRENT-YYYYMMDD-X       PIC X(08)   VALUE SPACES.
+           05  WS-CURRENT-YYYYMMDD-N       PIC 9(08)   VALUE 0.
+           05  WS-COMPILED-INTEGER-DATE    PIC S9(08)  VALUE 0.
+           05  WS-CURRENT-INTEGER-DATE     PIC S9(08)  VALUE 0.
+           05  WS-COMPILE-AGE-DAYS         PIC S9(08)  VALUE 0.
+           05  WS-CURRENT-DAY-OF-WEEK      PIC 9(01)   VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-CALLER-ID                    PIC X(08).
+       01  LK-RETURN-CODE                  PIC 9(04).
+
+       PROCEDURE DIVISION USING LK-CALLER-ID LK-RETURN-CODE.
+       MAINLINE.
+           MOVE 0 TO LK-RETURN-CODE
+      *    GnuCOBOL has no intrinsic to report its own runtime
+      *    version, so it is captured directly from the runtime
+      *    itself by shelling out to "cobcrun --version" rather than
+      *    trusting an env var a batch wrapper may forget to export.
+           PERFORM 810-CAPTURE-RUNTIME-VERSION
+           DISPLAY FUNCTION TRIM(LK-CALLER-ID) ' Start - Runtime = '
+               FUNCTION TRIM(800-COB-RUNTIME-VERSION)
+           MOVE FUNCTION WHEN-COMPILED TO 800-WHEN-COMPILED
+           MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE
+           DISPLAY FUNCTION TRIM(LK-CALLER-ID) ' Compiled = '
+               800-compiled-date-yyyy '/'
+               800-compiled-date-mm   '/'
+               800-compiled-date-dd   space
+               800-compiled-time-hh   ':'
+               800-compiled-time-mm   ':'
+               800-compiled-time-ss
+           DISPLAY FUNCTION TRIM(LK-CALLER-ID) ' Executed = '
+               800-current-date-yyyy '/'
+               800-current-date-mm   '/'
+               800-current-date-dd   space
+               800-current-time-hh   ':'
+               800-current-time-mm   ':'
+               800-current-time-ss
+           PERFORM 230-VALIDATE-CALENDAR
+      *    ACCEPT ... FROM ENVIRONMENT blanks the target to SPACES
+      *    when the variable is unset - it does not leave the field's
+      *    VALUE clause alone - so each one needs an explicit fallback
+      *    to "UNKNOWN" here rather than relying on VALUE "UNKNOWN".
+           ACCEPT 800-WIN-USERNAME FROM ENVIRONMENT "USERNAME"
+           IF 800-WIN-USERNAME = SPACES
+               MOVE "UNKNOWN" TO 800-WIN-USERNAME
+           END-IF
+           ACCEPT 800-WIN-USERDOMAIN FROM ENVIRONMENT "USERDOMAIN"
+           IF 800-WIN-USERDOMAIN = SPACES
+               MOVE "UNKNOWN" TO 800-WIN-USERDOMAIN
+           END-IF
+           ACCEPT 800-WIN-USERPROFILE FROM ENVIRONMENT "USERPROFILE"
+           IF 800-WIN-USERPROFILE = SPACES
+               MOVE "UNKNOWN" TO 800-WIN-USERPROFILE
+           END-IF
+           ACCEPT 800-USER FROM ENVIRONMENT "USER"
+           IF 800-USER = SPACES
+               MOVE "UNKNOWN" TO 800-USER
+           END-IF
+           ACCEPT 800-HOME FROM ENVIRONMENT "HOME"
+           IF 800-HOME = SPACES
+               MOVE "UNKNOWN" TO 800-HOME
+           END-IF
+           ACCEPT 800-LOGNAME FROM ENVIRONMENT "LOGNAME"
+           IF 800-LOGNAME = SPACES
+               MOVE "UNKNOWN" TO 800-LOGNAME
+           END-IF
+           DISPLAY "USERNAME    = " 800-WIN-USERNAME
+           DISPLAY "USERPROFILE = " 800-WIN-USERPROFILE
+           DISPLAY "USERDOMAIN  = " 800-WIN-USERDOMAIN
+           DISPLAY "USER        = " 800-USER
+           DISPLAY "HOME        = " 800-HOME
+           DISPLAY "LOGNAME     = " 800-LOGNAME
+           DISPLAY "COB-VERSION = " 800-COB-RUNTIME-VERSION
+           PERFORM 200-VALIDATE-ENVIRONMENT
+           PERFORM 205-VALIDATE-ENVIRONMENT-TABLE
+           PERFORM 210-VALIDATE-REGISTRY
+           PERFORM 220-VALIDATE-CHECKPOINT
+           PERFORM 900-WRITE-AUDIT-LOG
+           PERFORM 920-WRITE-CHECKPOINT
+           PERFORM 930-WRITE-MONITOR-RECORD
+           IF LK-RETURN-CODE = 0
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' Successfully Completed'
+           ELSE
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' Completed With Warnings, RC = ' LK-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       810-CAPTURE-RUNTIME-VERSION.
+           MOVE SPACES TO WS-COBVER-FILENAME
+           STRING "ENVCHKVER" FUNCTION TRIM(LK-CALLER-ID) ".TMP"
+               DELIMITED BY SIZE INTO WS-COBVER-FILENAME
+           MOVE SPACES TO WS-COBVER-COMMAND
+           STRING "cobcrun --version > "
+                   FUNCTION TRIM(WS-COBVER-FILENAME) " 2>&1"
+               DELIMITED BY SIZE INTO WS-COBVER-COMMAND
+           CALL "SYSTEM" USING WS-COBVER-COMMAND
+           MOVE "UNKNOWN" TO 800-COB-RUNTIME-VERSION
+           OPEN INPUT COBVER-TEMP-FILE
+           IF WS-COBVER-STATUS = "00"
+               READ COBVER-TEMP-FILE INTO COBVER-TEMP-RECORD
+                   NOT AT END
+                       IF COBVER-TEMP-RECORD NOT = SPACES
+                           MOVE COBVER-TEMP-RECORD(1:30) TO
+                               800-COB-RUNTIME-VERSION
+                       END-IF
+               END-READ
+               CLOSE COBVER-TEMP-FILE
+               MOVE SPACES TO WS-COBVER-COMMAND
+               STRING "rm -f " FUNCTION TRIM(WS-COBVER-FILENAME)
+                   DELIMITED BY SIZE INTO WS-COBVER-COMMAND
+               CALL "SYSTEM" USING WS-COBVER-COMMAND
+           END-IF.
+
+       200-VALIDATE-ENVIRONMENT.
+           ACCEPT 800-EXPECTED-USERNAME
+               FROM ENVIRONMENT "ENVCHK_EXPECTED_USERNAME"
+           ACCEPT 800-EXPECTED-USERDOMAIN
+               FROM ENVIRONMENT "ENVCHK_EXPECTED_USERDOMAIN"
+           ACCEPT 800-EXPECTED-USER
+               FROM ENVIRONMENT "ENVCHK_EXPECTED_USER"
+           STRING 800-COMPILED-DATE-YYYY 800-COMPILED-DATE-MM
+                   800-COMPILED-DATE-DD DELIMITED BY SIZE
+               INTO WS-COMPILED-YYYYMMDD-X
+           STRING 800-CURRENT-DATE-YYYY 800-CURRENT-DATE-MM
+                   800-CURRENT-DATE-DD DELIMITED BY SIZE
+               INTO WS-CURRENT-YYYYMMDD-X
+           MOVE WS-COMPILED-YYYYMMDD-X TO WS-COMPILED-YYYYMMDD-N
+           MOVE WS-CURRENT-YYYYMMDD-X  TO WS-CURRENT-YYYYMMDD-N
+           COMPUTE WS-COMPILED-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-COMPILED-YYYYMMDD-N)
+           COMPUTE WS-CURRENT-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-YYYYMMDD-N)
+           COMPUTE WS-COMPILE-AGE-DAYS =
+               WS-CURRENT-INTEGER-DATE - WS-COMPILED-INTEGER-DATE
+           IF WS-COMPILE-AGE-DAYS < 0
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - Compiled date is after the current '
+                   'date (clock skew on build or run box)'
+               IF 8 > LK-RETURN-CODE
+                   MOVE 8 TO LK-RETURN-CODE
+               END-IF
+           ELSE
+               IF WS-COMPILE-AGE-DAYS > 800-MAX-COMPILE-AGE-DAYS
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' WARNING - Load module compiled '
+                       WS-COMPILE-AGE-DAYS ' days ago, exceeds '
+                       800-MAX-COMPILE-AGE-DAYS ' day threshold'
+                   IF 4 > LK-RETURN-CODE
+                       MOVE 4 TO LK-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           IF 800-EXPECTED-USERNAME NOT = SPACES
+               AND 800-EXPECTED-USERNAME NOT = 800-WIN-USERNAME
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - USERNAME does not match expected value'
+               IF 8 > LK-RETURN-CODE
+                   MOVE 8 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+           IF 800-EXPECTED-USERDOMAIN NOT = SPACES
+               AND 800-EXPECTED-USERDOMAIN NOT = 800-WIN-USERDOMAIN
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - USERDOMAIN does not match expected '
+                   'value'
+               IF 8 > LK-RETURN-CODE
+                   MOVE 8 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+           IF 800-EXPECTED-USER NOT = SPACES
+               AND 800-EXPECTED-USER NOT = 800-USER
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - USER does not match expected value'
+               IF 8 > LK-RETURN-CODE
+                   MOVE 8 TO LK-RETURN-CODE
+               END-IF
+           END-IF.
+
+       205-VALIDATE-ENVIRONMENT-TABLE.
+           ACCEPT 800-ENVIRONMENT-NAME
+               FROM ENVIRONMENT "ENVCHK_ENVIRONMENT"
+           IF 800-ENVIRONMENT-NAME = SPACES
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' No ENVCHK_ENVIRONMENT set, skipping '
+                   'per-environment identity check'
+           ELSE
+               MOVE "N" TO WS-IDENTTAB-EOF-SWITCH
+               MOVE "N" TO WS-IDENTTAB-FOUND-SWITCH
+               OPEN INPUT IDENTITY-TABLE-FILE
+               IF WS-IDENTTAB-STATUS NOT = "00"
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' WARNING - identity reference table not '
+                       'available, skipping environment identity '
+                       'check'
+               ELSE
+                   PERFORM UNTIL WS-IDENTTAB-EOF OR WS-IDENTTAB-FOUND
+                       READ IDENTITY-TABLE-FILE
+                           INTO IDENT-TABLE-RECORD
+                           AT END
+                               SET WS-IDENTTAB-EOF TO TRUE
+                           NOT AT END
+                               IF IDENT-ENV-NAME =
+                                   800-ENVIRONMENT-NAME
+                                   SET WS-IDENTTAB-FOUND TO TRUE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE IDENTITY-TABLE-FILE
+                   IF NOT WS-IDENTTAB-FOUND
+                       DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                           ' WARNING - environment '
+                           FUNCTION TRIM(800-ENVIRONMENT-NAME)
+                           ' not found in identity reference table'
+                       IF 8 > LK-RETURN-CODE
+                           MOVE 8 TO LK-RETURN-CODE
+                       END-IF
+                   ELSE
+                       IF IDENT-EXP-USERNAME NOT = SPACES
+                           AND IDENT-EXP-USERNAME NOT =
+                               800-WIN-USERNAME
+                           DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                               ' WARNING - USERNAME does not match '
+                               FUNCTION TRIM(800-ENVIRONMENT-NAME)
+                               ' environment profile (ran on the '
+                               'wrong server)'
+                           IF 8 > LK-RETURN-CODE
+                               MOVE 8 TO LK-RETURN-CODE
+                           END-IF
+                       END-IF
+                       IF IDENT-EXP-USERDOMAIN NOT = SPACES
+                           AND IDENT-EXP-USERDOMAIN NOT =
+                               800-WIN-USERDOMAIN
+                           DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                               ' WARNING - USERDOMAIN does not '
+                               'match '
+                               FUNCTION TRIM(800-ENVIRONMENT-NAME)
+                               ' environment profile'
+                           IF 8 > LK-RETURN-CODE
+                               MOVE 8 TO LK-RETURN-CODE
+                           END-IF
+                       END-IF
+                       IF IDENT-EXP-USER NOT = SPACES
+                           AND IDENT-EXP-USER NOT = 800-USER
+                           DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                               ' WARNING - USER does not match '
+                               FUNCTION TRIM(800-ENVIRONMENT-NAME)
+                               ' environment profile'
+                           IF 8 > LK-RETURN-CODE
+                               MOVE 8 TO LK-RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       210-VALIDATE-REGISTRY.
+           MOVE "N" TO WS-REGISTRY-EOF-SWITCH
+           MOVE "N" TO WS-REGISTRY-FOUND-SWITCH
+           OPEN INPUT PROGRAM-REGISTRY-FILE
+           IF WS-REGISTRY-STATUS NOT = "00"
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - Program registry file not available, '
+                   'skipping registry validation'
+           ELSE
+               PERFORM UNTIL WS-REGISTRY-EOF OR WS-REGISTRY-FOUND
+                   READ PROGRAM-REGISTRY-FILE INTO PROGREG-RECORD
+                       AT END
+                           SET WS-REGISTRY-EOF TO TRUE
+                       NOT AT END
+                           IF PR-PROGRAM-ID = LK-CALLER-ID
+                               SET WS-REGISTRY-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROGRAM-REGISTRY-FILE
+               IF NOT WS-REGISTRY-FOUND
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' WARNING - not found in program registry'
+                   IF 8 > LK-RETURN-CODE
+                       MOVE 8 TO LK-RETURN-CODE
+                   END-IF
+               ELSE
+                   IF PR-EXP-DATE-YYYY NOT = 800-COMPILED-DATE-YYYY
+                       OR PR-EXP-DATE-MM NOT = 800-COMPILED-DATE-MM
+                       OR PR-EXP-DATE-DD NOT = 800-COMPILED-DATE-DD
+                       OR PR-EXP-TIME-HH NOT = 800-COMPILED-TIME-HH
+                       OR PR-EXP-TIME-MM NOT = 800-COMPILED-TIME-MM
+                       OR PR-EXP-TIME-SS NOT = 800-COMPILED-TIME-SS
+                       DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                           ' WARNING - Compiled timestamp does not '
+                           'match program registry'
+                       IF 8 > LK-RETURN-CODE
+                           MOVE 8 TO LK-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       220-VALIDATE-CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-EOF-SWITCH
+           MOVE "N" TO WS-CHECKPOINT-FOUND-SWITCH
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' No checkpoint file yet, treating as first run'
+           ELSE
+               PERFORM UNTIL WS-CHECKPOINT-EOF OR WS-CHECKPOINT-FOUND
+                   READ CHECKPOINT-FILE INTO CHKPT-RECORD
+                       AT END
+                           SET WS-CHECKPOINT-EOF TO TRUE
+                       NOT AT END
+                           IF CHKPT-PROGRAM-ID = LK-CALLER-ID
+                               AND CHKPT-RUN-DATE-YYYY =
+                                   800-CURRENT-DATE-YYYY
+                               AND CHKPT-RUN-DATE-MM =
+                                   800-CURRENT-DATE-MM
+                               AND CHKPT-RUN-DATE-DD =
+                                   800-CURRENT-DATE-DD
+                               SET WS-CHECKPOINT-FOUND TO TRUE
+                               MOVE CHKPT-COMPILED-DATE-YYYY TO
+                                   WS-CKM-COMPILED-DATE-YYYY
+                               MOVE CHKPT-COMPILED-DATE-MM TO
+                                   WS-CKM-COMPILED-DATE-MM
+                               MOVE CHKPT-COMPILED-DATE-DD TO
+                                   WS-CKM-COMPILED-DATE-DD
+                               MOVE CHKPT-COMPILED-TIME-HH TO
+                                   WS-CKM-COMPILED-TIME-HH
+                               MOVE CHKPT-COMPILED-TIME-MM TO
+                                   WS-CKM-COMPILED-TIME-MM
+                               MOVE CHKPT-COMPILED-TIME-SS TO
+                                   WS-CKM-COMPILED-TIME-SS
+                               MOVE CHKPT-WIN-USERNAME TO
+                                   WS-CKM-WIN-USERNAME
+                               MOVE CHKPT-USER TO
+                                   WS-CKM-USER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FOUND
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' already ran earlier today'
+                   IF WS-CKM-COMPILED-DATE-YYYY NOT =
+                       800-COMPILED-DATE-YYYY
+                       OR WS-CKM-COMPILED-DATE-MM NOT =
+                           800-COMPILED-DATE-MM
+                       OR WS-CKM-COMPILED-DATE-DD NOT =
+                           800-COMPILED-DATE-DD
+                       OR WS-CKM-COMPILED-TIME-HH NOT =
+                           800-COMPILED-TIME-HH
+                       OR WS-CKM-COMPILED-TIME-MM NOT =
+                           800-COMPILED-TIME-MM
+                       OR WS-CKM-COMPILED-TIME-SS NOT =
+                           800-COMPILED-TIME-SS
+                       DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                           ' WARNING - load module changed since '
+                           'earlier run today (mid-day redeploy)'
+                       IF 8 > LK-RETURN-CODE
+                           MOVE 8 TO LK-RETURN-CODE
+                       END-IF
+                   END-IF
+                   IF WS-CKM-WIN-USERNAME NOT = 800-WIN-USERNAME
+                       OR WS-CKM-USER NOT = 800-USER
+                       DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                           ' WARNING - running identity changed '
+                           'since earlier run today'
+                       IF 8 > LK-RETURN-CODE
+                           MOVE 8 TO LK-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       230-VALIDATE-CALENDAR.
+           STRING 800-CURRENT-DATE-YYYY 800-CURRENT-DATE-MM
+                   800-CURRENT-DATE-DD DELIMITED BY SIZE
+               INTO WS-CURRENT-YYYYMMDD-X
+           MOVE WS-CURRENT-YYYYMMDD-X TO WS-CURRENT-YYYYMMDD-N
+           COMPUTE WS-CURRENT-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-YYYYMMDD-N)
+           COMPUTE WS-CURRENT-DAY-OF-WEEK =
+               FUNCTION MOD(WS-CURRENT-INTEGER-DATE, 7)
+           IF WS-CURRENT-DAY-OF-WEEK = 0 OR WS-CURRENT-DAY-OF-WEEK = 6
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - execution date falls on a weekend'
+               IF 4 > LK-RETURN-CODE
+                   MOVE 4 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+           MOVE "N" TO WS-CALENDAR-EOF-SWITCH
+           MOVE "N" TO WS-CALENDAR-FOUND-SWITCH
+           OPEN INPUT HOLIDAY-CALENDAR-FILE
+           IF WS-CALENDAR-STATUS NOT = "00"
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' Holiday calendar file not available, skipping '
+                   'holiday check'
+           ELSE
+               PERFORM UNTIL WS-CALENDAR-EOF OR WS-CALENDAR-FOUND
+                   READ HOLIDAY-CALENDAR-FILE INTO CALNDR-RECORD
+                       AT END
+                           SET WS-CALENDAR-EOF TO TRUE
+                       NOT AT END
+                           IF CAL-DATE-YYYY = 800-CURRENT-DATE-YYYY
+                               AND CAL-DATE-MM = 800-CURRENT-DATE-MM
+                               AND CAL-DATE-DD = 800-CURRENT-DATE-DD
+                               SET WS-CALENDAR-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLIDAY-CALENDAR-FILE
+               IF WS-CALENDAR-FOUND
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' WARNING - execution date is a posted '
+                       'holiday: ' CAL-DESCRIPTION
+                   IF 4 > LK-RETURN-CODE
+                       MOVE 4 TO LK-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       900-WRITE-AUDIT-LOG.
+           MOVE LK-CALLER-ID            TO ALOG-PROGRAM-ID
+           MOVE 800-CURRENT-DATE-YYYY   TO ALOG-RUN-DATE-YYYY
+           MOVE 800-CURRENT-DATE-MM     TO ALOG-RUN-DATE-MM
+           MOVE 800-CURRENT-DATE-DD     TO ALOG-RUN-DATE-DD
+           MOVE 800-CURRENT-TIME-HH     TO ALOG-RUN-TIME-HH
+           MOVE 800-CURRENT-TIME-MM     TO ALOG-RUN-TIME-MM
+           MOVE 800-CURRENT-TIME-SS     TO ALOG-RUN-TIME-SS
+           MOVE 800-COMPILED-DATE-YYYY  TO ALOG-COMPILED-DATE-YYYY
+           MOVE 800-COMPILED-DATE-MM    TO ALOG-COMPILED-DATE-MM
+           MOVE 800-COMPILED-DATE-DD    TO ALOG-COMPILED-DATE-DD
+           MOVE 800-COMPILED-TIME-HH    TO ALOG-COMPILED-TIME-HH
+           MOVE 800-COMPILED-TIME-MM    TO ALOG-COMPILED-TIME-MM
+           MOVE 800-COMPILED-TIME-SS    TO ALOG-COMPILED-TIME-SS
+           MOVE 800-WIN-USERNAME        TO ALOG-WIN-USERNAME
+           MOVE 800-WIN-USERPROFILE     TO ALOG-WIN-USERPROFILE
+           MOVE 800-WIN-USERDOMAIN      TO ALOG-WIN-USERDOMAIN
+           MOVE 800-USER                TO ALOG-USER
+           MOVE 800-HOME                TO ALOG-HOME
+           MOVE 800-LOGNAME             TO ALOG-LOGNAME
+           MOVE 800-COB-RUNTIME-VERSION TO ALOG-RUNTIME-VERSION
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - unable to open audit log file, '
+                   'FILE STATUS = ' WS-AUDIT-LOG-STATUS
+               IF 8 > LK-RETURN-CODE
+                   MOVE 8 TO LK-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE WS-AUDIT-LOG-LINE TO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+               IF WS-AUDIT-LOG-STATUS NOT = "00"
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' WARNING - audit log write failed, '
+                       'FILE STATUS = ' WS-AUDIT-LOG-STATUS
+                   IF 8 > LK-RETURN-CODE
+                       MOVE 8 TO LK-RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       920-WRITE-CHECKPOINT.
+           MOVE LK-CALLER-ID            TO CHKPT-PROGRAM-ID
+           MOVE 800-CURRENT-DATE-YYYY   TO CHKPT-RUN-DATE-YYYY
+           MOVE 800-CURRENT-DATE-MM     TO CHKPT-RUN-DATE-MM
+           MOVE 800-CURRENT-DATE-DD     TO CHKPT-RUN-DATE-DD
+           MOVE 800-COMPILED-DATE-YYYY  TO CHKPT-COMPILED-DATE-YYYY
+           MOVE 800-COMPILED-DATE-MM    TO CHKPT-COMPILED-DATE-MM
+           MOVE 800-COMPILED-DATE-DD    TO CHKPT-COMPILED-DATE-DD
+           MOVE 800-COMPILED-TIME-HH    TO CHKPT-COMPILED-TIME-HH
+           MOVE 800-COMPILED-TIME-MM    TO CHKPT-COMPILED-TIME-MM
+           MOVE 800-COMPILED-TIME-SS    TO CHKPT-COMPILED-TIME-SS
+           MOVE 800-WIN-USERNAME        TO CHKPT-WIN-USERNAME
+           MOVE 800-USER                TO CHKPT-USER
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - unable to open checkpoint file, '
+                   'FILE STATUS = ' WS-CHECKPOINT-STATUS
+               IF 8 > LK-RETURN-CODE
+                   MOVE 8 TO LK-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE CHKPT-RECORD TO CHECKPOINT-FILE-RECORD
+               WRITE CHECKPOINT-FILE-RECORD
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' WARNING - checkpoint write failed, '
+                       'FILE STATUS = ' WS-CHECKPOINT-STATUS
+                   IF 8 > LK-RETURN-CODE
+                       MOVE 8 TO LK-RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       930-WRITE-MONITOR-RECORD.
+           MOVE LK-CALLER-ID            TO MON-PROGRAM-ID
+           MOVE 800-CURRENT-DATE-YYYY   TO MON-RUN-DATE-YYYY
+           MOVE 800-CURRENT-DATE-MM     TO MON-RUN-DATE-MM
+           MOVE 800-CURRENT-DATE-DD     TO MON-RUN-DATE-DD
+           MOVE 800-CURRENT-TIME-HH     TO MON-RUN-TIME-HH
+           MOVE 800-CURRENT-TIME-MM     TO MON-RUN-TIME-MM
+           MOVE 800-CURRENT-TIME-SS     TO MON-RUN-TIME-SS
+           MOVE 800-COMPILED-DATE-YYYY  TO MON-COMPILED-DATE-YYYY
+           MOVE 800-COMPILED-DATE-MM    TO MON-COMPILED-DATE-MM
+           MOVE 800-COMPILED-DATE-DD    TO MON-COMPILED-DATE-DD
+           MOVE 800-COMPILED-TIME-HH    TO MON-COMPILED-TIME-HH
+           MOVE 800-COMPILED-TIME-MM    TO MON-COMPILED-TIME-MM
+           MOVE 800-COMPILED-TIME-SS    TO MON-COMPILED-TIME-SS
+           MOVE 800-COB-RUNTIME-VERSION TO MON-RUNTIME-VERSION
+           MOVE 800-USER                TO MON-USER
+           MOVE 800-WIN-USERNAME        TO MON-WIN-USERNAME
+           MOVE LK-RETURN-CODE          TO MON-RETURN-CODE
+           OPEN EXTEND MONITOR-FILE
+           IF WS-MONITOR-STATUS NOT = "00"
+               OPEN OUTPUT MONITOR-FILE
+           END-IF
+           IF WS-MONITOR-STATUS NOT = "00"
+               DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                   ' WARNING - unable to open monitor file, '
+                   'FILE STATUS = ' WS-MONITOR-STATUS
+               IF 8 > LK-RETURN-CODE
+                   MOVE 8 TO LK-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE WS-MONITOR-CSV-LINE TO MONITOR-RECORD
+               WRITE MONITOR-RECORD
+               IF WS-MONITOR-STATUS NOT = "00"
+                   DISPLAY FUNCTION TRIM(LK-CALLER-ID)
+                       ' WARNING - monitor record write failed, '
+                       'FILE STATUS = ' WS-MONITOR-STATUS
+                   IF 8 > LK-RETURN-CODE
+                       MOVE 8 TO LK-RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE MONITOR-FILE
+           END-IF.
